@@ -0,0 +1,101 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MAINMENU.
+000030 AUTHOR.        R L HASKELL.
+000040 INSTALLATION.  OPERATIONS SUPPORT.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080*----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100*----------------------------------------------------------------
+000110* 2026-08-09 RLH  NEW PROGRAM. SINGLE DISPLAY-MENU FRONT DOOR
+000120*                 FOR THE INTAKE/BATCH-COUNTER SUBSYSTEM - LETS
+000130*                 AN OPERATOR PICK "RUN INTAKE" OR "RUN BATCH
+000140*                 COUNTER" WITHOUT KNOWING THE UNDERLYING
+000150*                 PROGRAM-IDS. CALLS USERINPUT AND LOOP-1-TO-10
+000160*                 AS SUBPROGRAMS.
+000170*----------------------------------------------------------------
+000180*
+000190 ENVIRONMENT DIVISION.
+000200*
+000210 DATA DIVISION.
+000220 WORKING-STORAGE SECTION.
+000230*
+000240*----------------------------------------------------------------
+000250* SWITCHES
+000260*----------------------------------------------------------------
+000270 77  MM-EXIT-SWITCH         PIC X(01)  VALUE "N".
+000280     88  MM-EXIT-YES                   VALUE "Y".
+000290     88  MM-EXIT-NO                    VALUE "N".
+000300*
+000310*----------------------------------------------------------------
+000320* OPERATOR SELECTION
+000330*----------------------------------------------------------------
+000340 77  MM-CHOICE              PIC X(01)  VALUE SPACES.
+000350*
+000360 PROCEDURE DIVISION.
+000370*----------------------------------------------------------------
+000380* 0000-MAINLINE
+000390*----------------------------------------------------------------
+000400 0000-MAINLINE.
+000410     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000420     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+000430         UNTIL MM-EXIT-YES.
+000440     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000450     GO TO 9999-EXIT.
+000460*
+000470*----------------------------------------------------------------
+000480* 1000-INITIALIZE
+000490*----------------------------------------------------------------
+000500 1000-INITIALIZE.
+000510     MOVE "N" TO MM-EXIT-SWITCH.
+000520 1000-EXIT.
+000530     EXIT.
+000540*
+000550*----------------------------------------------------------------
+000560* 2000-PROCESS-MENU - DISPLAY THE MENU AND DISPATCH ONE CHOICE
+000570*----------------------------------------------------------------
+000580 2000-PROCESS-MENU.
+000590     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+000600     PERFORM 2200-ACCEPT-CHOICE THRU 2200-EXIT.
+000610     EVALUATE MM-CHOICE
+000620         WHEN "1"
+000630             CALL "USERINPUT"
+000640         WHEN "2"
+000650             CALL "LOOP-1-TO-10"
+000660         WHEN "0"
+000670             MOVE "Y" TO MM-EXIT-SWITCH
+000680         WHEN OTHER
+000690             DISPLAY "INVALID SELECTION - PLEASE TRY AGAIN"
+000700     END-EVALUATE.
+000710 2000-EXIT.
+000720     EXIT.
+000730*
+000740 2100-DISPLAY-MENU.
+000750     DISPLAY " ".
+000760     DISPLAY "============================================".
+000770     DISPLAY "   INTAKE / BATCH COUNTER SUBSYSTEM".
+000780     DISPLAY "============================================".
+000790     DISPLAY " 1. RUN INTAKE       (USERINPUT)".
+000800     DISPLAY " 2. RUN BATCH COUNTER (LOOP-1-TO-10)".
+000810     DISPLAY " 0. EXIT".
+000820     DISPLAY "============================================".
+000830     DISPLAY "ENTER SELECTION: " WITH NO ADVANCING.
+000840 2100-EXIT.
+000850     EXIT.
+000860*
+000870 2200-ACCEPT-CHOICE.
+000880     ACCEPT MM-CHOICE.
+000890 2200-EXIT.
+000900     EXIT.
+000910*
+000920*----------------------------------------------------------------
+000930* 8000-TERMINATE
+000940*----------------------------------------------------------------
+000950 8000-TERMINATE.
+000960     DISPLAY "MAINMENU - OPERATOR SELECTED EXIT".
+000970 8000-EXIT.
+000980     EXIT.
+000990*
+001000 9999-EXIT.
+001010     GOBACK.
