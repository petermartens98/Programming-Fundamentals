@@ -1,12 +1,315 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. USERINPUT.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 NAME PIC X(20).
-
-PROCEDURE DIVISION.
-    DISPLAY "What is your name?"
-    ACCEPT NAME
-    DISPLAY "Hello, " NAME 
-    STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    USERINPUT.
+000030 AUTHOR.        R L HASKELL.
+000040 INSTALLATION.  OPERATIONS SUPPORT - INTAKE UNIT.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080*----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100*----------------------------------------------------------------
+000110* 2026-08-09 RLH  BATCH ROSTER INTAKE - READS NAMES FROM A
+000120*                 SEQUENTIAL ROSTER FILE ONE PER RECORD AND
+000130*                 WRITES A GREETING REPORT LINE FOR EACH NAME
+000140*                 INSTEAD OF A SINGLE CONSOLE ACCEPT PER RUN.
+000150* 2026-08-09 RLH  ROSTER NOW CARRIES EMPLOYEE IDS RATHER THAN
+000160*                 FREE-TEXT NAMES. EACH ID IS LOOKED UP ON THE
+000170*                 EMPLOYEE-MASTER FILE AND THE GREETING IS BUILT
+000180*                 FROM THE MATCHED MASTER RECORD. IDS THAT DO
+000190*                 NOT MATCH THE MASTER ARE REJECTED.
+000200* 2026-08-09 RLH  ADDED A VALIDATION STEP AHEAD OF THE MASTER
+000210*                 LOOKUP - BLANK AND NON-NUMERIC IDS ARE NOW
+000220*                 CAUGHT BEFORE THE READ, AND EVERY REJECTED
+000230*                 ID (FAILED VALIDATION OR NOT ON THE MASTER)
+000240*                 IS LOGGED WITH A REASON TO A REJECT REPORT.
+000250* 2026-08-09 RLH  EVERY SUCCESSFUL GREETING NOW APPENDS AN
+000260*                 AUDIT RECORD (EMPLOYEE ID, NAME, RUN DATE,
+000270*                 RUN TIME, AND JOB/TERMINAL ID) TO A GREETING
+000280*                 LOG SO A SHIFT'S INTAKE CAN BE PROVEN AFTER
+000290*                 THE FACT WITHOUT RELYING ON THE CONSOLE.
+000300* 2026-08-09 RLH  9999-EXIT NOW USES GOBACK IN PLACE OF STOP RUN
+000310*                 SO THIS PROGRAM CAN BE CALLED AS A SUBPROGRAM
+000320*                 FROM THE NEW MENU DRIVER AND STILL RUN
+000330*                 STANDALONE AS BEFORE.
+000340* 2026-08-09 RLH  EMPLOYEE-MASTER'S RECORD LAYOUT NOW COMES FROM
+000350*                 THE SHARED PERSONREC COPYBOOK INSTEAD OF A
+000360*                 LOCALLY-DECLARED FIELD LIST, SO OTHER INTAKE
+000370*                 PROGRAMS CAN PICK UP THE SAME LAYOUT WITHOUT
+000380*                 RETYPING IT. ADDS AN EFFECTIVE-DATE FIELD
+000390*                 (EMP-EFF-DATE) NOT YET USED BY THIS PROGRAM.
+000400* 2026-08-09 RLH  1000-INITIALIZE NOW RESETS THE RUN COUNTERS -
+000410*                 WORKING-STORAGE VALUE CLAUSES ONLY TAKE EFFECT
+000420*                 ON LOAD, SO WITHOUT THIS A SECOND "RUN INTAKE"
+000430*                 FROM THE MENU IN THE SAME SESSION CARRIED OVER
+000440*                 THE PRIOR RUN'S GREETED/REJECTED TOTALS.
+000450* 2026-08-09 RLH  WIDENED UI-REJECT-REASON TO PIC X(32) - THE
+000460*                 "NOT FOUND ON MASTER" REASON TEXT WAS ONE
+000470*                 CHARACTER LONGER THAN THE OLD PIC X(30) AND
+000480*                 WAS GETTING CLIPPED ON THE REJECT REPORT.
+000485* 2026-08-09 RLH  OPEN INPUT EMPLOYEE-MASTER IS NOW STATUS-CHECKED -
+000486*                 1000-INITIALIZE ABORTS THE RUN WITH A DISPLAYED
+000487*                 MESSAGE WHEN THE MASTER FILE STATUS COMES BACK
+000488*                 BAD INSTEAD OF PROCESSING THE ROSTER AGAINST A
+000489*                 MASTER THAT NEVER OPENED.
+000490* 2026-08-09 RLH  GREET-LOG-FILE NOW CARRIES A FILE STATUS AND
+000491*                 FALLS BACK TO OPEN OUTPUT WHEN OPEN EXTEND FINDS
+000492*                 NO EXISTING LOG, SO THE FIRST RUN ON A FRESH
+000493*                 INSTALL CREATES GREETLOG INSTEAD OF ABENDING.
+000494*                 2300-LOOKUP-EMPLOYEE NOW CHECKS UI-EMP-NOT-FOUND
+000495*                 EXPLICITLY SO A TRUE NOT-ON-MASTER MISS IS
+000496*                 DISTINGUISHED FROM OTHER MASTER READ ERRORS.
+000497*----------------------------------------------------------------
+000500*
+000510 ENVIRONMENT DIVISION.
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540*    ID-IN-FILE IS THE MANDATORY ROSTER INPUT - NO FILE STATUS
+000541*    CLAUSE IS GIVEN ON PURPOSE, SO A MISSING ROSTER FAILS THE
+000542*    RUN IMMEDIATELY ON OPEN RATHER THAN PRODUCING AN EMPTY REPORT.
+000543     SELECT ID-IN-FILE      ASSIGN TO "IDIN"
+000550         ORGANIZATION IS LINE SEQUENTIAL.
+000560     SELECT GREET-RPT-FILE  ASSIGN TO "GREETRPT"
+000570         ORGANIZATION IS LINE SEQUENTIAL.
+000580     SELECT REJECT-RPT-FILE ASSIGN TO "REJECTRPT"
+000590         ORGANIZATION IS LINE SEQUENTIAL.
+000600     SELECT GREET-LOG-FILE  ASSIGN TO "GREETLOG"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000611         FILE STATUS IS UI-LOG-FILE-STATUS.
+000620     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+000630         ORGANIZATION IS INDEXED
+000640         ACCESS MODE IS RANDOM
+000650         RECORD KEY IS EMP-ID
+000660         FILE STATUS IS UI-EMP-FILE-STATUS.
+000670*
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  ID-IN-FILE.
+000710 01  IN-ID-REC              PIC X(05).
+000720*
+000730 FD  GREET-RPT-FILE.
+000740 01  RPT-LINE               PIC X(80).
+000750*
+000760 FD  REJECT-RPT-FILE.
+000770 01  REJECT-LINE            PIC X(80).
+000780*
+000790 FD  GREET-LOG-FILE.
+000800 01  LOG-LINE               PIC X(80).
+000810*
+000820 FD  EMPLOYEE-MASTER.
+000830     COPY PERSONREC
+000840         REPLACING ==PERSON-REC==      BY ==EMP-MASTER-REC==
+000850                   ==PERSON-ID==       BY ==EMP-ID==
+000860                   ==PERSON-NAME==     BY ==EMP-NAME==
+000870                   ==PERSON-DEPT==     BY ==EMP-DEPT==
+000880                   ==PERSON-EFF-DATE== BY ==EMP-EFF-DATE==.
+000890*
+000900 WORKING-STORAGE SECTION.
+000910*
+000920*----------------------------------------------------------------
+000930* SWITCHES
+000940*----------------------------------------------------------------
+000950 77  UI-EOF-SWITCH          PIC X(01)  VALUE "N".
+000960     88  UI-EOF-YES                    VALUE "Y".
+000970     88  UI-EOF-NO                     VALUE "N".
+000980*
+000990 77  UI-EMP-FILE-STATUS     PIC X(02)  VALUE "00".
+001000     88  UI-EMP-FOUND                  VALUE "00".
+001010     88  UI-EMP-NOT-FOUND               VALUE "23".
+001015*
+001016 77  UI-LOG-FILE-STATUS     PIC X(02)  VALUE "00".
+001017     88  UI-LOG-FOUND                  VALUE "00".
+001020*
+001030 77  UI-ID-VALID-SWITCH     PIC X(01)  VALUE "Y".
+001040     88  UI-ID-VALID                   VALUE "Y".
+001050     88  UI-ID-INVALID                 VALUE "N".
+001055*
+001056 77  UI-FATAL-SWITCH        PIC X(01)  VALUE "N".
+001057     88  UI-FATAL-YES                  VALUE "Y".
+001058     88  UI-FATAL-NO                   VALUE "N".
+001060*
+001070*----------------------------------------------------------------
+001080* COUNTERS AND WORK FIELDS
+001090*----------------------------------------------------------------
+001100 77  UI-RECORD-COUNT        PIC 9(05)  COMP  VALUE 0.
+001110 77  UI-REJECT-COUNT        PIC 9(05)  COMP  VALUE 0.
+001120 77  UI-REJECT-REASON       PIC X(32)  VALUE SPACES.
+001130*
+001140*----------------------------------------------------------------
+001150* AUDIT TRAIL WORK FIELDS
+001160*----------------------------------------------------------------
+001170 77  UI-RUN-DATE            PIC 9(08)  VALUE 0.
+001180 77  UI-RUN-TIME            PIC 9(08)  VALUE 0.
+001190 77  UI-TERM-ID             PIC X(08)  VALUE SPACES.
+001200*
+001210 PROCEDURE DIVISION.
+001220*----------------------------------------------------------------
+001230* 0000-MAINLINE
+001240*----------------------------------------------------------------
+001250 0000-MAINLINE.
+001260     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001265     IF UI-FATAL-NO
+001270         PERFORM 2000-PROCESS-ROSTER THRU 2000-EXIT
+001280             UNTIL UI-EOF-YES
+001282     END-IF.
+001290     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001300     GO TO 9999-EXIT.
+001310*
+001320*----------------------------------------------------------------
+001330* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+001340*----------------------------------------------------------------
+001350 1000-INITIALIZE.
+001360     OPEN INPUT  ID-IN-FILE.
+001370     OPEN OUTPUT GREET-RPT-FILE.
+001380     OPEN OUTPUT REJECT-RPT-FILE.
+001390     OPEN EXTEND GREET-LOG-FILE.
+001391     IF NOT UI-LOG-FOUND
+001392         OPEN OUTPUT GREET-LOG-FILE
+001393     END-IF.
+001395     MOVE "N" TO UI-FATAL-SWITCH.
+001400     OPEN INPUT  EMPLOYEE-MASTER.
+001402     IF NOT UI-EMP-FOUND
+001404         DISPLAY "USERINPUT - EMPLOYEE-MASTER FILE NOT AVAILABLE "
+001406                 "- RUN ABORTED, FILE STATUS: " UI-EMP-FILE-STATUS
+001408         MOVE "Y" TO UI-FATAL-SWITCH
+001409     END-IF.
+001410     MOVE "N" TO UI-EOF-SWITCH.
+001420     MOVE 0 TO UI-RECORD-COUNT.
+001430     MOVE 0 TO UI-REJECT-COUNT.
+001440     MOVE SPACES TO UI-REJECT-REASON.
+001450     ACCEPT UI-RUN-DATE FROM DATE YYYYMMDD.
+001460     ACCEPT UI-RUN-TIME FROM TIME.
+001470     ACCEPT UI-TERM-ID  FROM ENVIRONMENT "JOBNAME".
+001480     IF UI-FATAL-NO
+001482         PERFORM 2100-READ-ID-REC THRU 2100-EXIT
+001484     END-IF.
+001490 1000-EXIT.
+001500     EXIT.
+001510*
+001520*----------------------------------------------------------------
+001530* 2000-PROCESS-ROSTER - ONE ITERATION PER ROSTER RECORD
+001540*----------------------------------------------------------------
+001550 2000-PROCESS-ROSTER.
+001560     PERFORM 2150-VALIDATE-ID-REC THRU 2150-EXIT.
+001570     IF UI-ID-VALID
+001580         PERFORM 2300-LOOKUP-EMPLOYEE THRU 2300-EXIT
+001590     ELSE
+001600         PERFORM 2900-WRITE-REJECT THRU 2900-EXIT
+001610     END-IF.
+001620     PERFORM 2100-READ-ID-REC THRU 2100-EXIT.
+001630 2000-EXIT.
+001640     EXIT.
+001650*
+001660 2100-READ-ID-REC.
+001670     READ ID-IN-FILE
+001680         AT END
+001690             MOVE "Y" TO UI-EOF-SWITCH
+001700     END-READ.
+001710 2100-EXIT.
+001720     EXIT.
+001730*
+001740*----------------------------------------------------------------
+001750* 2150-VALIDATE-ID-REC - BLANK AND NON-NUMERIC IDS ARE REJECTED
+001760*                        BEFORE THE MASTER FILE IS EVER TOUCHED
+001770*----------------------------------------------------------------
+001780 2150-VALIDATE-ID-REC.
+001790     MOVE "Y" TO UI-ID-VALID-SWITCH.
+001800     MOVE SPACES TO UI-REJECT-REASON.
+001810     IF IN-ID-REC = SPACES
+001820         MOVE "N" TO UI-ID-VALID-SWITCH
+001830         MOVE "BLANK EMPLOYEE ID" TO UI-REJECT-REASON
+001840     ELSE
+001850         IF IN-ID-REC NOT NUMERIC
+001860             MOVE "N" TO UI-ID-VALID-SWITCH
+001870             MOVE "NON-NUMERIC EMPLOYEE ID" TO UI-REJECT-REASON
+001880         END-IF
+001890     END-IF.
+001900 2150-EXIT.
+001910     EXIT.
+001920*
+001930 2200-BUILD-GREETING.
+001940     MOVE SPACES TO RPT-LINE.
+001950     STRING "HELLO, " DELIMITED BY SIZE
+001960             EMP-NAME   DELIMITED BY SIZE
+001970         INTO RPT-LINE
+001980     END-STRING.
+001990     WRITE RPT-LINE.
+002000     ADD 1 TO UI-RECORD-COUNT.
+002010 2200-EXIT.
+002020     EXIT.
+002030*
+002040*----------------------------------------------------------------
+002050* 2250-WRITE-AUDIT-LOG - APPEND ONE GREETING EVENT TO THE LOG
+002060*----------------------------------------------------------------
+002070 2250-WRITE-AUDIT-LOG.
+002080     MOVE SPACES TO LOG-LINE.
+002090     STRING EMP-ID       DELIMITED BY SIZE
+002100             " "         DELIMITED BY SIZE
+002110             EMP-NAME    DELIMITED BY SIZE
+002120             " "         DELIMITED BY SIZE
+002130             UI-RUN-DATE DELIMITED BY SIZE
+002140             " "         DELIMITED BY SIZE
+002150             UI-RUN-TIME DELIMITED BY SIZE
+002160             " "         DELIMITED BY SIZE
+002170             UI-TERM-ID  DELIMITED BY SIZE
+002180         INTO LOG-LINE
+002190     END-STRING.
+002200     WRITE LOG-LINE.
+002210 2250-EXIT.
+002220     EXIT.
+002230*
+002240*----------------------------------------------------------------
+002250* 2300-LOOKUP-EMPLOYEE - MATCH THE ROSTER ID TO THE MASTER
+002260*----------------------------------------------------------------
+002270 2300-LOOKUP-EMPLOYEE.
+002280     MOVE IN-ID-REC TO EMP-ID.
+002290     READ EMPLOYEE-MASTER
+002300         INVALID KEY
+002305             CONTINUE
+002330     END-READ.
+002340     IF UI-EMP-FOUND
+002350         PERFORM 2200-BUILD-GREETING THRU 2200-EXIT
+002360         PERFORM 2250-WRITE-AUDIT-LOG THRU 2250-EXIT
+002365     ELSE
+002366         IF UI-EMP-NOT-FOUND
+002367             MOVE "EMPLOYEE ID NOT FOUND ON MASTER"
+002368                 TO UI-REJECT-REASON
+002369         ELSE
+002370             MOVE "EMPLOYEE MASTER READ ERROR"
+002371                 TO UI-REJECT-REASON
+002372         END-IF
+002380         PERFORM 2900-WRITE-REJECT THRU 2900-EXIT
+002390     END-IF.
+002400 2300-EXIT.
+002410     EXIT.
+002420*
+002430*----------------------------------------------------------------
+002440* 2900-WRITE-REJECT - LOG A REJECTED ID AND THE REASON
+002450*----------------------------------------------------------------
+002460 2900-WRITE-REJECT.
+002470     MOVE SPACES TO REJECT-LINE.
+002480     STRING IN-ID-REC         DELIMITED BY SIZE
+002490             " - "           DELIMITED BY SIZE
+002500             UI-REJECT-REASON DELIMITED BY SIZE
+002510         INTO REJECT-LINE
+002520     END-STRING.
+002530     WRITE REJECT-LINE.
+002540     ADD 1 TO UI-REJECT-COUNT.
+002550 2900-EXIT.
+002560     EXIT.
+002570*
+002580*----------------------------------------------------------------
+002590* 8000-TERMINATE - CLOSE FILES AND REPORT THE RUN TOTALS
+002600*----------------------------------------------------------------
+002610 8000-TERMINATE.
+002620     CLOSE ID-IN-FILE.
+002630     CLOSE GREET-RPT-FILE.
+002640     CLOSE REJECT-RPT-FILE.
+002650     CLOSE GREET-LOG-FILE.
+002660     CLOSE EMPLOYEE-MASTER.
+002670     DISPLAY "USERINPUT - NAMES GREETED:  " UI-RECORD-COUNT.
+002680     DISPLAY "USERINPUT - IDS REJECTED:   " UI-REJECT-COUNT.
+002690 8000-EXIT.
+002700     EXIT.
+002710*
+002720 9999-EXIT.
+002730     GOBACK.
