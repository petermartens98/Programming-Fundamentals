@@ -1,12 +1,386 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LOOP-1-TO-10.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 COUNTER PIC 99 VALUE 0.
-
-PROCEDURE DIVISION.
-    PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 10
-        DISPLAY COUNTER
-    END-PERFORM.
-    STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LOOP-1-TO-10.
+000030 AUTHOR.        R L HASKELL.
+000040 INSTALLATION.  OPERATIONS SUPPORT - BATCH WINDOW.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080*----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100*----------------------------------------------------------------
+000110* 2026-08-09 RLH  LOOP RANGE AND STEP NOW COME FROM THE
+000120*                 LOOPPARM CONTROL FILE INSTEAD OF BEING
+000130*                 HARDCODED. COUNTER WIDENED TO PIC 9(05) SO
+000140*                 THE BATCH WINDOW CAN BE SIZED INTO THE
+000150*                 THOUSANDS WITHOUT A PROGRAM CHANGE.
+000160* 2026-08-09 RLH  COUNTER VALUES NOW PRINT TO A FORMATTED
+000170*                 LOOPRPT REPORT (HEADER, RUN DATE, PAGE
+000180*                 BREAK EVERY 60 LINES, FINAL TOTAL LINE)
+000190*                 INSTEAD OF JUST SCROLLING PAST ON THE
+000200*                 CONSOLE.
+000210* 2026-08-09 RLH  ADDED CHECKPOINT/RESTART - THE CURRENT
+000220*                 COUNTER IS SAVED TO LOOPCKPT AFTER EVERY
+000230*                 UNIT OF WORK SO A RERUN AFTER AN ABEND
+000240*                 PICKS UP WHERE THE LAST RUN LEFT OFF
+000250*                 INSTEAD OF REDOING THE WHOLE WINDOW.
+000260* 2026-08-09 RLH  9999-EXIT NOW USES GOBACK IN PLACE OF STOP RUN
+000270*                 SO THIS PROGRAM CAN BE CALLED AS A SUBPROGRAM
+000280*                 FROM THE NEW MENU DRIVER AND STILL RUN
+000290*                 STANDALONE AS BEFORE.
+000300* 2026-08-09 RLH  ADDED A CONTROL-TOTAL RECONCILIATION STEP -
+000310*                 THE FINAL COUNTER TOTAL IS COMPARED AGAINST
+000320*                 THE EXPECTED COUNT ON LOOPCTL AND A BALANCED
+000330*                 OR DISCREPANCY LINE IS PRINTED ON THE REPORT.
+000340* 2026-08-09 RLH  A RESTARTED RUN NOW EXTENDS LOOPRPT INSTEAD OF
+000350*                 TRUNCATING IT, AND THE RUNNING TOTAL/PAGE
+000360*                 COUNT ARE CARRIED FORWARD ON THE CHECKPOINT
+000370*                 RECORD SO THE REPORT AND THE RECONCILIATION
+000380*                 TOTAL BOTH COVER THE WHOLE WINDOW ACROSS A
+000390*                 CHECKPOINT RESTART, NOT JUST THE LAST LEG.
+000400* 2026-08-09 RLH  FIXED A PAGE-BREAK DEFECT IN 2050-WRITE-HEADER -
+000410*                 THE "AFTER ADVANCING PAGE" WRITE WAS NOT GETTING
+000420*                 ITS OWN LINE TERMINATOR, SO THE TITLE LINE RAN
+000430*                 ON INTO THE RUN-DATE LINE ON EVERY PAGE BREAK.
+000440*                 THE PAGE ADVANCE NOW GOES OUT ON A BLANK RECORD
+000450*                 AHEAD OF THE TITLE LINE, WHICH IS WRITTEN PLAIN.
+000460* 2026-08-09 RLH  REMOVED TRANSACTION-FILE PROCESSING ADDED IN
+000470*                 ERROR; LOOP-1-TO-10 PRINTS COUNTER VALUES ONLY.
+000475* 2026-08-09 RLH  LOOP-PARM-FILE NOW CARRIES A FILE STATUS SO A
+000476*                 MISSING PARAMETER CARD FALLS BACK TO THE 1 TO 10
+000477*                 DEFAULT THE SAME WAY AN EMPTY ONE ALREADY DOES,
+000478*                 INSTEAD OF ABENDING ON THE OPEN.
+000479* 2026-08-09 RLH  LOOPCKPT IS NOW OPENED ONCE FOR THE RUN AND
+000480*                 UPDATED WITH REWRITE INSTEAD OF BEING OPENED AND
+000481*                 CLOSED ON EVERY SINGLE COUNTER VALUE - CHEAPER
+000482*                 FOR THE WIDE BATCH WINDOWS THIS PROGRAM NOW
+000483*                 SUPPORTS. LOOPCKPT IS ORGANIZATION RELATIVE,
+000484*                 ACCESSED BY A FIXED RELATIVE KEY OF 1, SO THE
+000485*                 SAME RECORD IS REWRITTEN IN PLACE EACH TIME. ON A
+000486*                 FIRST-EVER RUN WHERE LOOPCKPT DOES NOT YET EXIST,
+000487*                 THE FILE IS CLOSED AND RE-OPENED I-O RIGHT AFTER
+000488*                 THE OPEN OUTPUT THAT CREATES IT, SINCE REWRITE
+000489*                 IS REJECTED ON A FILE STILL OPEN OUTPUT-ONLY.
+000530*----------------------------------------------------------------
+000540*
+000550 ENVIRONMENT DIVISION.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT LOOP-PARM-FILE ASSIGN TO "LOOPPARM"
+000585         ORGANIZATION IS LINE SEQUENTIAL
+000587         FILE STATUS IS LP-PARM-FILE-STATUS.
+000600     SELECT LOOP-RPT-FILE  ASSIGN TO "LOOPRPT"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS LP-RPT-FILE-STATUS.
+000630     SELECT LOOP-CKPT-FILE ASSIGN TO "LOOPCKPT"
+000635         ORGANIZATION IS RELATIVE
+000637         ACCESS MODE IS RANDOM
+000638         RELATIVE KEY IS LP-CKPT-RELKEY
+000650         FILE STATUS IS LP-CKPT-FILE-STATUS.
+000660     SELECT LOOP-CTL-FILE  ASSIGN TO "LOOPCTL"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS LP-CTL-FILE-STATUS.
+000690*
+000780 DATA DIVISION.
+000790 FILE SECTION.
+000800 FD  LOOP-PARM-FILE.
+000810 01  LOOP-PARM-REC.
+000820     05  PARM-START         PIC 9(05).
+000830     05  PARM-STEP          PIC 9(05).
+000840     05  PARM-LIMIT         PIC 9(05).
+000850     05  FILLER             PIC X(65).
+000860*
+000870 FD  LOOP-RPT-FILE.
+000880 01  RPT-LINE               PIC X(80).
+000890*
+000900 FD  LOOP-CKPT-FILE.
+000910 01  CKPT-REC.
+000920     05  CKPT-COUNTER       PIC 9(05).
+000930     05  CKPT-TOTAL-COUNT   PIC 9(05).
+000940     05  CKPT-PAGE-COUNT    PIC 9(03).
+000950*
+000960 FD  LOOP-CTL-FILE.
+000970 01  LOOP-CTL-REC.
+000980     05  CTL-EXPECTED-COUNT PIC 9(05).
+000990     05  FILLER             PIC X(75).
+001000*
+001140 WORKING-STORAGE SECTION.
+001150*
+001160*----------------------------------------------------------------
+001170* LOOP CONTROL FIELDS
+001180*----------------------------------------------------------------
+001190 77  LP-COUNTER             PIC 9(05)  COMP  VALUE 0.
+001200 77  LP-START               PIC 9(05)  COMP  VALUE 0.
+001210 77  LP-STEP                PIC 9(05)  COMP  VALUE 0.
+001220 77  LP-LIMIT               PIC 9(05)  COMP  VALUE 0.
+001230*
+001240*----------------------------------------------------------------
+001250* REPORT CONTROL FIELDS
+001260*----------------------------------------------------------------
+001270 77  LP-MAX-LINES           PIC 9(03)  VALUE 60.
+001280 77  LP-LINE-COUNT          PIC 9(03)  COMP  VALUE 0.
+001290 77  LP-PAGE-COUNT          PIC 9(03)  COMP  VALUE 0.
+001300 77  LP-TOTAL-COUNT         PIC 9(05)  COMP  VALUE 0.
+001310 77  LP-RUN-DATE            PIC 9(08)  VALUE 0.
+001320 77  LP-COUNTER-DISPLAY     PIC ZZZZ9.
+001330 77  LP-PAGE-DISPLAY        PIC ZZ9.
+001340 77  LP-TOTAL-DISPLAY       PIC ZZZZ9.
+001350 77  LP-DATE-DISPLAY        PIC 9999/99/99.
+001360*
+001370*----------------------------------------------------------------
+001375* PARAMETER-FILE FIELDS
+001376*----------------------------------------------------------------
+001377 77  LP-PARM-FILE-STATUS    PIC X(02)  VALUE "00".
+001378     88  LP-PARM-FOUND                 VALUE "00".
+001379*
+001380*----------------------------------------------------------------
+001385* CHECKPOINT/RESTART FIELDS
+001390*----------------------------------------------------------------
+001400 77  LP-CKPT-FILE-STATUS    PIC X(02)  VALUE "00".
+001410     88  LP-CKPT-FOUND                 VALUE "00".
+001412 77  LP-CKPT-RELKEY         PIC 9(01)  COMP  VALUE 1.
+001414 77  LP-CKPT-WRITTEN-SWITCH PIC X(01)  VALUE "N".
+001416     88  LP-CKPT-WRITTEN               VALUE "Y".
+001420 77  LP-RPT-FILE-STATUS     PIC X(02)  VALUE "00".
+001430     88  LP-RPT-FOUND                  VALUE "00".
+001440 77  LP-RESTART-SWITCH      PIC X(01)  VALUE "N".
+001450     88  LP-RESTARTED                  VALUE "Y".
+001460     88  LP-NOT-RESTARTED              VALUE "N".
+001470*
+001480*----------------------------------------------------------------
+001490* CONTROL-TOTAL RECONCILIATION FIELDS
+001500*----------------------------------------------------------------
+001510 77  LP-CTL-FILE-STATUS     PIC X(02)  VALUE "00".
+001520     88  LP-CTL-FOUND                  VALUE "00".
+001530 77  LP-EXPECTED-COUNT      PIC 9(05)  COMP  VALUE 0.
+001540 77  LP-EXPECTED-DISPLAY    PIC ZZZZ9.
+001550*
+001650 PROCEDURE DIVISION.
+001660*----------------------------------------------------------------
+001670* 0000-MAINLINE
+001680*----------------------------------------------------------------
+001690 0000-MAINLINE.
+001700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001710     PERFORM 2000-COUNT-LOOP THRU 2000-EXIT
+001720         VARYING LP-COUNTER FROM LP-START BY LP-STEP
+001730         UNTIL LP-COUNTER > LP-LIMIT.
+001740     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001750     GO TO 9999-EXIT.
+001760*
+001770*----------------------------------------------------------------
+001780* 1000-INITIALIZE - READ THE RANGE/STEP PARAMETER CARD AND
+001790*                   OPEN THE PRINT REPORT
+001800*----------------------------------------------------------------
+001810 1000-INITIALIZE.
+001820     MOVE 1  TO LP-START.
+001830     MOVE 1  TO LP-STEP.
+001840     MOVE 10 TO LP-LIMIT.
+001850     OPEN INPUT LOOP-PARM-FILE.
+001852     IF LP-PARM-FOUND
+001854         READ LOOP-PARM-FILE
+001870             AT END
+001880                 DISPLAY "LOOP-1-TO-10 - NO PARAMETER CARD, "
+001890                         "USING DEFAULT RANGE 1 TO 10"
+001900             NOT AT END
+001910                 MOVE PARM-START TO LP-START
+001920                 MOVE PARM-STEP  TO LP-STEP
+001930                 MOVE PARM-LIMIT TO LP-LIMIT
+001940         END-READ
+001950         CLOSE LOOP-PARM-FILE
+001952     ELSE
+001954         DISPLAY "LOOP-1-TO-10 - NO PARAMETER CARD, "
+001956                 "USING DEFAULT RANGE 1 TO 10"
+001958     END-IF.
+001960     IF LP-STEP = 0
+001970         MOVE 1 TO LP-STEP
+001980     END-IF.
+001990     MOVE 0   TO LP-PAGE-COUNT.
+002000     MOVE 0   TO LP-TOTAL-COUNT.
+002010     MOVE "N" TO LP-RESTART-SWITCH.
+002020     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+002022     MOVE "N" TO LP-CKPT-WRITTEN-SWITCH.
+002024     IF LP-RESTARTED
+002026         MOVE "Y" TO LP-CKPT-WRITTEN-SWITCH
+002028     END-IF.
+002030*    LOOPCKPT DOES NOT EXIST YET ON A FRESH INSTALL. OPEN OUTPUT
+002031*    CREATES IT BUT LEAVES IT OUTPUT-ONLY, WHICH WOULD MAKE EVERY
+002032*    REWRITE BELOW FAIL - CLOSE AND RE-OPEN I-O ONCE IT EXISTS.
+002033     OPEN I-O LOOP-CKPT-FILE.
+002034     IF NOT LP-CKPT-FOUND
+002035         OPEN OUTPUT LOOP-CKPT-FILE
+002036         CLOSE LOOP-CKPT-FILE
+002037         OPEN I-O LOOP-CKPT-FILE
+002038         MOVE "N" TO LP-CKPT-WRITTEN-SWITCH
+002040     END-IF.
+002042     IF LP-RESTARTED
+002044         OPEN EXTEND LOOP-RPT-FILE
+002046         IF NOT LP-RPT-FOUND
+002048             OPEN OUTPUT LOOP-RPT-FILE
+002050         END-IF
+002052     ELSE
+002054         OPEN OUTPUT LOOP-RPT-FILE
+002056     END-IF.
+002110     ACCEPT LP-RUN-DATE FROM DATE YYYYMMDD.
+002120     MOVE LP-RUN-DATE TO LP-DATE-DISPLAY.
+002170     PERFORM 2050-WRITE-HEADER THRU 2050-EXIT.
+002180 1000-EXIT.
+002190     EXIT.
+002200*
+002210*----------------------------------------------------------------
+002220* 1100-CHECK-RESTART - RESUME PAST THE LAST SAVED CHECKPOINT
+002230*----------------------------------------------------------------
+002240 1100-CHECK-RESTART.
+002250     OPEN INPUT LOOP-CKPT-FILE.
+002260     IF LP-CKPT-FOUND
+002262         MOVE 1 TO LP-CKPT-RELKEY
+002270         READ LOOP-CKPT-FILE
+002272             INVALID KEY
+002274                 CONTINUE
+002280             NOT INVALID KEY
+002290                 COMPUTE LP-START = CKPT-COUNTER + LP-STEP
+002300                 MOVE CKPT-TOTAL-COUNT TO LP-TOTAL-COUNT
+002310                 MOVE CKPT-PAGE-COUNT  TO LP-PAGE-COUNT
+002320                 MOVE "Y" TO LP-RESTART-SWITCH
+002330                 DISPLAY "LOOP-1-TO-10 - RESUMING AFTER "
+002340                     "CHECKPOINT COUNTER: " CKPT-COUNTER
+002350         END-READ
+002360         CLOSE LOOP-CKPT-FILE
+002370     END-IF.
+002380 1100-EXIT.
+002390     EXIT.
+002400*
+002410*----------------------------------------------------------------
+002420* 2000-COUNT-LOOP - ONE UNIT OF WORK PER COUNTER VALUE
+002430*----------------------------------------------------------------
+002440 2000-COUNT-LOOP.
+002450     IF LP-LINE-COUNT >= LP-MAX-LINES
+002460         PERFORM 2050-WRITE-HEADER THRU 2050-EXIT
+002470     END-IF.
+002480     MOVE LP-COUNTER TO LP-COUNTER-DISPLAY.
+002490     MOVE SPACES TO RPT-LINE.
+002500     STRING "COUNTER VALUE: " DELIMITED BY SIZE
+002510             LP-COUNTER-DISPLAY DELIMITED BY SIZE
+002520         INTO RPT-LINE
+002530     END-STRING.
+002540     WRITE RPT-LINE.
+002550     ADD 1 TO LP-LINE-COUNT.
+002630     ADD 1 TO LP-TOTAL-COUNT.
+002640     PERFORM 2080-WRITE-CHECKPOINT THRU 2080-EXIT.
+002650 2000-EXIT.
+002660     EXIT.
+002670*
+002680*----------------------------------------------------------------
+002690* 2080-WRITE-CHECKPOINT - SAVE THE COUNTER JUST COMPLETED
+002700*----------------------------------------------------------------
+003300 2080-WRITE-CHECKPOINT.
+003310     MOVE 1              TO LP-CKPT-RELKEY.
+003320     MOVE LP-COUNTER     TO CKPT-COUNTER.
+003330     MOVE LP-TOTAL-COUNT TO CKPT-TOTAL-COUNT.
+003340     MOVE LP-PAGE-COUNT  TO CKPT-PAGE-COUNT.
+003342     IF LP-CKPT-WRITTEN
+003344         REWRITE CKPT-REC
+003346     ELSE
+003348         WRITE CKPT-REC
+003350         MOVE "Y" TO LP-CKPT-WRITTEN-SWITCH
+003352     END-IF.
+003370 2080-EXIT.
+003380     EXIT.
+003390*
+003400*----------------------------------------------------------------
+003410* 2050-WRITE-HEADER - START A NEW REPORT PAGE
+003420*----------------------------------------------------------------
+003430 2050-WRITE-HEADER.
+003440     ADD 1 TO LP-PAGE-COUNT.
+003450     MOVE LP-PAGE-COUNT TO LP-PAGE-DISPLAY.
+003460     IF LP-PAGE-COUNT > 1
+003470         MOVE SPACES TO RPT-LINE
+003480         WRITE RPT-LINE AFTER ADVANCING PAGE
+003490     END-IF.
+003500     MOVE SPACES TO RPT-LINE.
+003510     STRING "LOOP-1-TO-10 BATCH REPORT" DELIMITED BY SIZE
+003520         INTO RPT-LINE
+003530     END-STRING.
+003540     WRITE RPT-LINE.
+003550     MOVE SPACES TO RPT-LINE.
+003560     STRING "RUN DATE: " DELIMITED BY SIZE
+003570             LP-DATE-DISPLAY DELIMITED BY SIZE
+003580             "   PAGE: " DELIMITED BY SIZE
+003590             LP-PAGE-DISPLAY DELIMITED BY SIZE
+003600         INTO RPT-LINE
+003610     END-STRING.
+003620     WRITE RPT-LINE.
+003630     MOVE SPACES TO RPT-LINE.
+003640     WRITE RPT-LINE.
+003650     MOVE 0 TO LP-LINE-COUNT.
+003660 2050-EXIT.
+003670     EXIT.
+003680*
+003690*----------------------------------------------------------------
+003700* 8000-TERMINATE - WRITE THE FINAL TOTAL LINE AND CLOSE UP
+003710*----------------------------------------------------------------
+003720 8000-TERMINATE.
+003730     MOVE LP-TOTAL-COUNT TO LP-TOTAL-DISPLAY.
+003740     MOVE SPACES TO RPT-LINE.
+003750     STRING "TOTAL COUNTER VALUES PRINTED: " DELIMITED BY SIZE
+003760             LP-TOTAL-DISPLAY DELIMITED BY SIZE
+003770         INTO RPT-LINE
+003780     END-STRING.
+003790     WRITE RPT-LINE.
+003870     PERFORM 8050-RECONCILE-TOTALS THRU 8050-EXIT.
+003880     CLOSE LOOP-RPT-FILE.
+003900     CLOSE LOOP-CKPT-FILE.
+003920     OPEN OUTPUT LOOP-CKPT-FILE.
+003930     CLOSE LOOP-CKPT-FILE.
+003940     DISPLAY "LOOP-1-TO-10 - COMPLETE".
+003950 8000-EXIT.
+003960     EXIT.
+003970*
+003980*----------------------------------------------------------------
+003990* 8050-RECONCILE-TOTALS - COMPARE THE RUN TOTAL TO THE
+004000*                         EXPECTED CONTROL COUNT ON LOOPCTL
+004010*----------------------------------------------------------------
+004020 8050-RECONCILE-TOTALS.
+004030     MOVE 0 TO LP-EXPECTED-COUNT.
+004040     OPEN INPUT LOOP-CTL-FILE.
+004050     IF LP-CTL-FOUND
+004060         READ LOOP-CTL-FILE
+004070             NOT AT END
+004080                 MOVE CTL-EXPECTED-COUNT TO LP-EXPECTED-COUNT
+004090         END-READ
+004100         CLOSE LOOP-CTL-FILE
+004110     END-IF.
+004120     MOVE SPACES TO RPT-LINE.
+004130     WRITE RPT-LINE.
+004140     IF LP-EXPECTED-COUNT = 0
+004150         MOVE SPACES TO RPT-LINE
+004160         STRING "RECONCILIATION SKIPPED - NO CONTROL FILE"
+004170                 DELIMITED BY SIZE
+004180             INTO RPT-LINE
+004190         END-STRING
+004200         WRITE RPT-LINE
+004210     ELSE
+004220         MOVE LP-EXPECTED-COUNT TO LP-EXPECTED-DISPLAY
+004230         IF LP-TOTAL-COUNT = LP-EXPECTED-COUNT
+004240             MOVE SPACES TO RPT-LINE
+004250             STRING "CONTROL TOTALS BALANCED - EXPECTED "
+004260                     DELIMITED BY SIZE
+004270                     LP-EXPECTED-DISPLAY DELIMITED BY SIZE
+004280                 INTO RPT-LINE
+004290             END-STRING
+004300             WRITE RPT-LINE
+004310         ELSE
+004320             MOVE SPACES TO RPT-LINE
+004330             STRING "** DISCREPANCY ** EXPECTED "
+004340                     DELIMITED BY SIZE
+004350                     LP-EXPECTED-DISPLAY DELIMITED BY SIZE
+004360                     "  ACTUAL " DELIMITED BY SIZE
+004370                     LP-TOTAL-DISPLAY DELIMITED BY SIZE
+004380                 INTO RPT-LINE
+004390             END-STRING
+004400             WRITE RPT-LINE
+004410         END-IF
+004420     END-IF.
+004430 8050-EXIT.
+004440     EXIT.
+004450*
+004460 9999-EXIT.
+004470     GOBACK.
