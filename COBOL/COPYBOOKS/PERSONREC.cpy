@@ -0,0 +1,17 @@
+000010*----------------------------------------------------------------
+000020* PERSONREC - SHARED PERSON/CUSTOMER RECORD LAYOUT
+000030*----------------------------------------------------------------
+000040* 2026-08-09 RLH  NEW COPYBOOK. COMMON "WHO WE'RE PROCESSING"
+000050*                 RECORD FOR INTAKE AND REPORTING PROGRAMS -
+000060*                 ID, NAME, DEPARTMENT, AND AN EFFECTIVE DATE
+000070*                 SO ANY PROGRAM THAT NEEDS TO HANG MORE DATA
+000080*                 ON A PERSON HAS SOMEWHERE TO PUT IT INSTEAD
+000090*                 OF RE-INVENTING A FIELD LIST. COPY THIS INTO
+000100*                 A RECORD AND REPLACE THE PERSON- PREFIXED
+000110*                 NAMES AS NEEDED FOR THE CALLING PROGRAM.
+000120*----------------------------------------------------------------
+000130 01  PERSON-REC.
+000140     05  PERSON-ID              PIC 9(05).
+000150     05  PERSON-NAME            PIC X(20).
+000160     05  PERSON-DEPT            PIC X(10).
+000170     05  PERSON-EFF-DATE        PIC 9(08).
